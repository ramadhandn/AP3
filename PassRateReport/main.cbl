@@ -0,0 +1,219 @@
+000010******************************************************************
+000020* Author: Ramadhan
+000030* Installation: HR Recruiting Systems
+000040* Date-Written: 08/08/2026
+000050* Date-Compiled.
+000060* Purpose: Membaca SCREENING-HISTORY-FILE yang ditulis oleh
+000070*          INPUT2ANGKA dan menghasilkan rekap bulanan - jumlah
+000080*          pelamar, jumlah lulus tahap pertama, jumlah gagal, dan
+000090*          persentase kelulusan - untuk laporan manajemen.
+000100* Tectonics: cobc
+000110******************************************************************
+000120* Modification History:
+000130*   08/08/2026  RD  Original program - aggregates the daily
+000140*                   screening history into a monthly pass-rate
+000150*                   report instead of management reconstructing
+000160*                   the number by hand.
+000170*   08/09/2026  RD  A history entry rejected for bad data (REJT)
+000180*                   is no longer folded into failed stage 1 - it
+000190*                   gets its own count and report line, and is
+000200*                   excluded from the screened/pass-rate totals
+000210*                   since it was never actually evaluated against
+000220*                   the age test.
+000230*   08/09/2026  RD  OPEN of SCREENING-HISTORY-FILE and PASSRATE-
+000240*                   REPORT now checks its file status instead of
+000250*                   falling through - a missing SCRNHIST used to
+000260*                   leave the program spinning in the READ loop
+000270*                   forever rather than failing the job step.
+000280******************************************************************
+000290
+000300 IDENTIFICATION DIVISION.
+000310 PROGRAM-ID. PASSRATE.
+000320 AUTHOR. RAMADHAN.
+000330 INSTALLATION. HR-RECRUITING.
+000340 DATE-WRITTEN. 08/08/2026.
+000350 DATE-COMPILED.
+000360
+000370 ENVIRONMENT DIVISION.
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT SCREENING-HISTORY-FILE ASSIGN TO "SCRNHIST"
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         FILE STATUS IS FS-SCREENING-HISTORY.
+000430
+000440     SELECT PASSRATE-REPORT ASSIGN TO "PASSRRPT"
+000450         ORGANIZATION IS LINE SEQUENTIAL
+000460         FILE STATUS IS FS-PASSRATE-REPORT.
+000470
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500 FD  SCREENING-HISTORY-FILE
+000510     LABEL RECORDS ARE STANDARD.
+000520 COPY HISTREC.
+000530
+000540 FD  PASSRATE-REPORT
+000550     LABEL RECORDS ARE STANDARD.
+000560 01  REPORT-LINE                      PIC X(80).
+000570
+000580 WORKING-STORAGE SECTION.
+000590
+000600 01  FS-SCREENING-HISTORY             PIC X(02).
+000610     88  FS-SCREENING-HISTORY-OK          VALUE "00".
+000620 01  FS-PASSRATE-REPORT                PIC X(02).
+000630     88  FS-PASSRATE-REPORT-OK            VALUE "00".
+000640
+000650 01  SW-HISTORY-EOF                   PIC X(01)   VALUE "N".
+000660     88  HISTORY-EOF                      VALUE "Y".
+000670
+000680 01  WK-TARGET-YYYY                   PIC 9(04).
+000690 01  WK-TARGET-MM                     PIC 9(02).
+000700
+000710 01  CT-SCREENED                 PIC 9(07) COMP VALUE ZERO.
+000720 01  CT-PASS-COUNT                PIC 9(07) COMP VALUE ZERO.
+000730 01  CT-FAIL-COUNT                PIC 9(07) COMP VALUE ZERO.
+000740 01  CT-REJECT-COUNT              PIC 9(07) COMP VALUE ZERO.
+000750
+000760 01  WK-PASS-RATE                     PIC 999V99.
+000770
+000780 01  RPT-HEADING-1.
+000790     05  FILLER                       PIC X(30)
+000800             VALUE "MONTHLY PASS-RATE REPORT".
+000810     05  FILLER                       PIC X(06)   VALUE "YEAR ".
+000820     05  RPT-H-YYYY                   PIC 9999.
+000830     05  FILLER                       PIC X(01)   VALUE "-".
+000840     05  RPT-H-MM                     PIC 99.
+000850     05  FILLER                       PIC X(37)   VALUE SPACES.
+000860
+000870 01  RPT-LINE-1.
+000880     05  FILLER                       PIC X(24)
+000890             VALUE "APPLICANTS SCREENED . .".
+000900     05  RPT-L-SCREENED               PIC ZZZ,ZZ9.
+000910
+000920 01  RPT-LINE-2.
+000930     05  FILLER                       PIC X(24)
+000940             VALUE "PASSED STAGE 1  . . . .".
+000950     05  RPT-L-PASS                   PIC ZZZ,ZZ9.
+000960
+000970 01  RPT-LINE-3.
+000980     05  FILLER                       PIC X(24)
+000990             VALUE "FAILED STAGE 1  . . . .".
+001000     05  RPT-L-FAIL                   PIC ZZZ,ZZ9.
+001010
+001020 01  RPT-LINE-4.
+001030     05  FILLER                       PIC X(24)
+001040             VALUE "PASS RATE (PERCENT) . .".
+001050     05  RPT-L-RATE                   PIC ZZ9.99.
+001060
+001070 01  RPT-LINE-5.
+001080     05  FILLER                       PIC X(24)
+001090             VALUE "REJECTED (BAD DATA) . .".
+001100     05  RPT-L-REJECT                 PIC ZZZ,ZZ9.
+001110
+001120 PROCEDURE DIVISION.
+001130
+001140******************************************************************
+001150* 0000-MAINLINE                                                 *
+001160******************************************************************
+001170 0000-MAINLINE.
+001180     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001190     PERFORM 2000-PROCESS-HISTORY THRU 2000-EXIT
+001200         UNTIL HISTORY-EOF.
+001210     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001220     STOP RUN.
+001230
+001240 1000-INITIALIZE.
+001250     DISPLAY "TARGET YEAR (YYYY) . . . . .".
+001260     ACCEPT WK-TARGET-YYYY.
+001270     DISPLAY "TARGET MONTH (MM)  . . . . .".
+001280     ACCEPT WK-TARGET-MM.
+001290
+001300     OPEN INPUT SCREENING-HISTORY-FILE.
+001310     IF NOT FS-SCREENING-HISTORY-OK
+001320         DISPLAY "PASSRATE - SCREENING-HISTORY-FILE OPEN FAILED, "
+001330                 "STATUS = " FS-SCREENING-HISTORY
+001340         MOVE 16 TO RETURN-CODE
+001350         STOP RUN
+001360     END-IF.
+001370
+001380     OPEN OUTPUT PASSRATE-REPORT.
+001390     IF NOT FS-PASSRATE-REPORT-OK
+001400         DISPLAY "PASSRATE - PASSRATE-REPORT OPEN FAILED, "
+001410                 "STATUS = " FS-PASSRATE-REPORT
+001420         MOVE 16 TO RETURN-CODE
+001430         STOP RUN
+001440     END-IF.
+001450
+001460     MOVE WK-TARGET-YYYY TO RPT-H-YYYY.
+001470     MOVE WK-TARGET-MM TO RPT-H-MM.
+001480     WRITE REPORT-LINE FROM RPT-HEADING-1.
+001490
+001500 1000-EXIT.
+001510     EXIT.
+001520
+001530 2000-PROCESS-HISTORY.
+001540     READ SCREENING-HISTORY-FILE
+001550         AT END
+001560             SET HISTORY-EOF TO TRUE
+001570             GO TO 2000-EXIT
+001580     END-READ.
+001590
+001600     IF HIST-RUN-YYYY IS EQUAL TO WK-TARGET-YYYY
+001610        AND HIST-RUN-MM IS EQUAL TO WK-TARGET-MM
+001620         PERFORM 2100-TALLY-HISTORY-ENTRY THRU 2100-EXIT
+001630     END-IF.
+001640
+001650 2000-EXIT.
+001660     EXIT.
+001670
+001680 2100-TALLY-HISTORY-ENTRY.
+001690     IF HIST-RESULT-REJECT
+001700         ADD 1 TO CT-REJECT-COUNT
+001710     ELSE
+001720         ADD 1 TO CT-SCREENED
+001730         IF HIST-RESULT-PASS
+001740             ADD 1 TO CT-PASS-COUNT
+001750         ELSE
+001760             ADD 1 TO CT-FAIL-COUNT
+001770         END-IF
+001780     END-IF.
+001790
+001800 2100-EXIT.
+001810     EXIT.
+001820
+001830 9000-TERMINATE.
+001840     PERFORM 9100-COMPUTE-PASS-RATE THRU 9100-EXIT.
+001850
+001860     MOVE CT-SCREENED TO RPT-L-SCREENED.
+001870     MOVE CT-PASS-COUNT TO RPT-L-PASS.
+001880     MOVE CT-FAIL-COUNT TO RPT-L-FAIL.
+001890     MOVE WK-PASS-RATE TO RPT-L-RATE.
+001900     MOVE CT-REJECT-COUNT TO RPT-L-REJECT.
+001910     WRITE REPORT-LINE FROM RPT-LINE-1.
+001920     WRITE REPORT-LINE FROM RPT-LINE-2.
+001930     WRITE REPORT-LINE FROM RPT-LINE-3.
+001940     WRITE REPORT-LINE FROM RPT-LINE-4.
+001950     WRITE REPORT-LINE FROM RPT-LINE-5.
+001960
+001970     CLOSE SCREENING-HISTORY-FILE.
+001980     CLOSE PASSRATE-REPORT.
+001990
+002000 9000-EXIT.
+002010     EXIT.
+002020
+002030******************************************************************
+002040* 9100-COMPUTE-PASS-RATE                                        *
+002050*   Persentase kelulusan = lulus / total diskrining * 100.      *
+002060******************************************************************
+002070 9100-COMPUTE-PASS-RATE.
+002080     MOVE ZERO TO WK-PASS-RATE.
+002090     IF CT-SCREENED IS EQUAL TO ZERO
+002100         GO TO 9100-EXIT
+002110     END-IF.
+002120
+002130     COMPUTE WK-PASS-RATE ROUNDED =
+002140         (CT-PASS-COUNT * 100) / CT-SCREENED.
+002150
+002160 9100-EXIT.
+002170     EXIT.
+002180
+002190 END PROGRAM PASSRATE.
