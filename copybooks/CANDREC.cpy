@@ -0,0 +1,43 @@
+      ******************************************************************
+      * Copybook: CANDREC
+      * Author: Ramadhan
+      * Date-Written: 08/05/2026
+      * Purpose: Shared candidate record layout for the recruitment
+      *          screening chain.  INPUT2ANGKA and any later stage
+      *          COPY this layout so the fields stay in sync instead
+      *          of every program inventing its own.
+      *
+      * Modification History:
+      *   08/05/2026  RD  Original copybook - id, name, birthdate,
+      *                   age, stage-1 result.
+      *   08/06/2026  RD  Added stage-2 result group for STAGE2SCR.
+      *   08/09/2026  RD  CAND-AGE changed from signed to unsigned -
+      *                   a flat candidate file has no way to produce
+      *                   a real overpunched sign byte, so the old
+      *                   S9(03) picture could never actually go
+      *                   negative and the "negative age" check in
+      *                   INPUT2ANGKA was dead code.  A leading "-"
+      *                   in the file now just fails the numeric test
+      *                   like any other bad character.
+      *   08/09/2026  RD  Dropped CAND-BIRTH-DATE.  It came in with
+      *                   the shared copybook but nothing in the
+      *                   chain ever populated, validated, or read
+      *                   it - just an unvalidated hole in every
+      *                   record.  Dropped CAND-STAGE2-NOT-SCREENED
+      *                   for the same reason: STAGE2SCR always
+      *                   decides PASS or FAIL for every record it
+      *                   reads, so that state can never occur.
+      ******************************************************************
+
+       01  CANDIDATE-RECORD.
+           05  CAND-ID                      PIC X(10).
+           05  CAND-NAME                    PIC X(30).
+           05  CAND-AGE                     PIC 9(03).
+           05  CAND-AGE-X REDEFINES CAND-AGE
+                                            PIC X(03).
+           05  CAND-STAGE1-RESULT           PIC X(04).
+               88  CAND-STAGE1-PASS             VALUE "PASS".
+               88  CAND-STAGE1-FAIL             VALUE "FAIL".
+           05  CAND-STAGE2-RESULT           PIC X(04).
+               88  CAND-STAGE2-PASS             VALUE "PASS".
+               88  CAND-STAGE2-FAIL             VALUE "FAIL".
