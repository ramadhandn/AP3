@@ -0,0 +1,34 @@
+      ******************************************************************
+      * Copybook: HISTREC
+      * Author: Ramadhan
+      * Date-Written: 08/08/2026
+      * Purpose: Layout for one line of the screening history / audit
+      *          trail file.  Written by the stage-1 screening program
+      *          and read back by the monthly pass-rate report, so
+      *          both COPY this layout instead of each one inventing
+      *          its own.
+      *
+      * Modification History:
+      *   08/08/2026  RD  Original copybook - run date, candidate id,
+      *                   age, stage-1 result.
+      *   08/09/2026  RD  Added HIST-REJECT-REASON.  HIST-STAGE1-
+      *                   RESULT can now be REJT (a data-quality
+      *                   rejection) as well as PASS/FAIL, so a
+      *                   candidate who could not be evaluated is no
+      *                   longer indistinguishable from one who was
+      *                   evaluated and failed the age test.
+      ******************************************************************
+
+       01  HIST-RECORD.
+           05  HIST-RUN-DATE.
+               10  HIST-RUN-YYYY            PIC 9(04).
+               10  HIST-RUN-MM              PIC 9(02).
+               10  HIST-RUN-DD              PIC 9(02).
+           05  HIST-CAND-ID                 PIC X(10).
+           05  HIST-AGE                     PIC 9(03).
+           05  HIST-STAGE1-RESULT           PIC X(04).
+               88  HIST-RESULT-PASS             VALUE "PASS".
+               88  HIST-RESULT-FAIL             VALUE "FAIL".
+               88  HIST-RESULT-REJECT           VALUE "REJT".
+           05  HIST-REJECT-REASON           PIC X(20).
+           05  FILLER                       PIC X(35).
