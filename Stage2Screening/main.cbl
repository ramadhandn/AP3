@@ -0,0 +1,197 @@
+000010******************************************************************
+000020* Author: Ramadhan
+000030* Installation: HR Recruiting Systems
+000040* Date-Written: 08/06/2026
+000050* Date-Compiled.
+000060* Purpose: Tahap kedua seleksi calon karyawan - membaca berkas
+000070*          kandidat yang lulus tahap pertama (STAGE1-PASS-FILE)
+000080*          dan menerapkan kriteria tahap kedua: umur inti antara
+000090*          25 dan 35 tahun, yang dipakai perusahaan untuk
+000100*          mempersempit jumlah kandidat sebelum wawancara.
+000110* Tectonics: cobc
+000120******************************************************************
+000130* Modification History:
+000140*   08/06/2026  RD  Original program - chained after INPUT2ANGKA
+000150*                   to screen every stage-1 pass against the
+000160*                   stage-2 age band and print a report.
+000170*   08/09/2026  RD  OPEN of STAGE1-PASS-FILE and STAGE2-REPORT now
+000180*                   checks its file status instead of falling
+000190*                   through - a missing PASS1FILE (e.g. a stage-1
+000200*                   run that produced zero passes) used to leave
+000210*                   the program spinning in the READ loop forever
+000220*                   rather than failing the job step.
+000230******************************************************************
+000240
+000250 IDENTIFICATION DIVISION.
+000260 PROGRAM-ID. STAGE2SCR.
+000270 AUTHOR. RAMADHAN.
+000280 INSTALLATION. HR-RECRUITING.
+000290 DATE-WRITTEN. 08/06/2026.
+000300 DATE-COMPILED.
+000310
+000320 ENVIRONMENT DIVISION.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT STAGE1-PASS-FILE ASSIGN TO "PASS1FILE"
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS FS-STAGE1-PASS-FILE.
+000380
+000390     SELECT STAGE2-REPORT ASSIGN TO "STG2RPT"
+000400         ORGANIZATION IS LINE SEQUENTIAL
+000410         FILE STATUS IS FS-STAGE2-REPORT.
+000420
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450 FD  STAGE1-PASS-FILE
+000460     LABEL RECORDS ARE STANDARD.
+000470 COPY CANDREC.
+000480
+000490 FD  STAGE2-REPORT
+000500     LABEL RECORDS ARE STANDARD.
+000510 01  REPORT-LINE                      PIC X(80).
+000520
+000530 WORKING-STORAGE SECTION.
+000540
+000550 01  FS-STAGE1-PASS-FILE              PIC X(02).
+000560     88  FS-STAGE1-PASS-OK                VALUE "00".
+000570 01  FS-STAGE2-REPORT                 PIC X(02).
+000580     88  FS-STAGE2-REPORT-OK              VALUE "00".
+000590
+000600 01  SW-CANDIDATE-EOF                 PIC X(01)   VALUE "N".
+000610     88  CANDIDATE-EOF                    VALUE "Y".
+000620
+000630 01  CT-RECORDS-READ             PIC 9(07) COMP VALUE ZERO.
+000640 01  CT-PASS-COUNT                PIC 9(07) COMP VALUE ZERO.
+000650 01  CT-FAIL-COUNT                PIC 9(07) COMP VALUE ZERO.
+000660
+000670 01  RPT-HEADING-1.
+000680     05  FILLER                       PIC X(30)
+000690             VALUE "TAHAP KEDUA SCREENING REPORT".
+000700     05  FILLER                       PIC X(50)   VALUE SPACES.
+000710
+000720 01  RPT-HEADING-2.
+000730     05  FILLER                       PIC X(10)   VALUE "CAND ID".
+000740     05  FILLER                       PIC X(32)   VALUE "NAME".
+000750     05  FILLER                       PIC X(06)   VALUE "AGE".
+000760     05  FILLER                       PIC X(32)   VALUE "RESULT".
+000770
+000780 01  RPT-DETAIL-LINE.
+000790     05  RPT-D-ID                     PIC X(10).
+000800     05  RPT-D-NAME                   PIC X(32).
+000810     05  RPT-D-AGE                    PIC ZZ9.
+000820     05  FILLER                       PIC X(03)   VALUE SPACES.
+000830     05  RPT-D-RESULT                 PIC X(32).
+000840
+000850 01  RPT-FOOTER-1.
+000860     05  FILLER                       PIC X(24)
+000870             VALUE "TOTAL SCREENED    . . .".
+000880     05  RPT-F-TOTAL                  PIC ZZZ,ZZ9.
+000890
+000900 01  RPT-FOOTER-2.
+000910     05  FILLER                       PIC X(24)
+000920             VALUE "TOTAL PASSED      . . .".
+000930     05  RPT-F-PASS                   PIC ZZZ,ZZ9.
+000940
+000950 01  RPT-FOOTER-3.
+000960     05  FILLER                       PIC X(24)
+000970             VALUE "TOTAL FAILED      . . .".
+000980     05  RPT-F-FAIL                   PIC ZZZ,ZZ9.
+000990
+001000 PROCEDURE DIVISION.
+001010
+001020******************************************************************
+001030* 0000-MAINLINE                                                 *
+001040******************************************************************
+001050 0000-MAINLINE.
+001060     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001070     PERFORM 2000-PROCESS-CANDIDATES THRU 2000-EXIT
+001080         UNTIL CANDIDATE-EOF.
+001090     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001100     STOP RUN.
+001110
+001120 1000-INITIALIZE.
+001130     OPEN INPUT STAGE1-PASS-FILE.
+001140     IF NOT FS-STAGE1-PASS-OK
+001150         DISPLAY "STAGE2SCR - STAGE1-PASS-FILE OPEN FAILED, "
+001160                 "STATUS = " FS-STAGE1-PASS-FILE
+001170         MOVE 16 TO RETURN-CODE
+001180         STOP RUN
+001190     END-IF.
+001200
+001210     OPEN OUTPUT STAGE2-REPORT.
+001220     IF NOT FS-STAGE2-REPORT-OK
+001230         DISPLAY "STAGE2SCR - STAGE2-REPORT OPEN FAILED, "
+001240                 "STATUS = " FS-STAGE2-REPORT
+001250         MOVE 16 TO RETURN-CODE
+001260         STOP RUN
+001270     END-IF.
+001280
+001290     WRITE REPORT-LINE FROM RPT-HEADING-1.
+001300     WRITE REPORT-LINE FROM RPT-HEADING-2.
+001310
+001320 1000-EXIT.
+001330     EXIT.
+001340
+001350 2000-PROCESS-CANDIDATES.
+001360     READ STAGE1-PASS-FILE
+001370         AT END
+001380             SET CANDIDATE-EOF TO TRUE
+001390             GO TO 2000-EXIT
+001400     END-READ.
+001410     ADD 1 TO CT-RECORDS-READ.
+001420
+001430     PERFORM 2100-SCREEN-CANDIDATE THRU 2100-EXIT.
+001440     PERFORM 2200-WRITE-REPORT-LINE THRU 2200-EXIT.
+001450
+001460 2000-EXIT.
+001470     EXIT.
+001480
+001490******************************************************************
+001500* 2100-SCREEN-CANDIDATE                                         *
+001510*   Tahap kedua - mempersempit tahap pertama ke rentang umur    *
+001520*   inti 25 - 35 tahun sebelum wawancara.                       *
+001530******************************************************************
+001540 2100-SCREEN-CANDIDATE.
+001550     IF CAND-AGE IS GREATER THAN OR EQUAL TO 25
+001560        AND CAND-AGE IS LESS THAN OR EQUAL TO 35
+001570         SET CAND-STAGE2-PASS TO TRUE
+001580         ADD 1 TO CT-PASS-COUNT
+001590     ELSE
+001600         SET CAND-STAGE2-FAIL TO TRUE
+001610         ADD 1 TO CT-FAIL-COUNT
+001620     END-IF.
+001630
+001640 2100-EXIT.
+001650     EXIT.
+001660
+001670 2200-WRITE-REPORT-LINE.
+001680     MOVE SPACES TO RPT-DETAIL-LINE.
+001690     MOVE CAND-ID TO RPT-D-ID.
+001700     MOVE CAND-NAME TO RPT-D-NAME.
+001710     MOVE CAND-AGE TO RPT-D-AGE.
+001720     MOVE CAND-STAGE2-RESULT TO RPT-D-RESULT.
+001730     WRITE REPORT-LINE FROM RPT-DETAIL-LINE.
+001740
+001750 2200-EXIT.
+001760     EXIT.
+001770
+001780 9000-TERMINATE.
+001790     MOVE CT-RECORDS-READ TO RPT-F-TOTAL.
+001800     MOVE CT-PASS-COUNT TO RPT-F-PASS.
+001810     MOVE CT-FAIL-COUNT TO RPT-F-FAIL.
+001820     WRITE REPORT-LINE FROM RPT-FOOTER-1.
+001830     WRITE REPORT-LINE FROM RPT-FOOTER-2.
+001840     WRITE REPORT-LINE FROM RPT-FOOTER-3.
+001850
+001860     CLOSE STAGE1-PASS-FILE.
+001870     CLOSE STAGE2-REPORT.
+001880
+001890     DISPLAY "STAGE2SCR - STAGE 2 SCREENING COMPLETE".
+001900     DISPLAY "  CANDIDATES SCREENED : " CT-RECORDS-READ.
+001910     DISPLAY "  PASSED STAGE 2      : " CT-PASS-COUNT.
+001920     DISPLAY "  FAILED STAGE 2      : " CT-FAIL-COUNT.
+001930
+001940 9000-EXIT.
+001950     EXIT.
+001960
+001970 END PROGRAM STAGE2SCR.
