@@ -0,0 +1,59 @@
+//SCRNBTCH JOB (HR0100),'RAMADHAN',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* JOB:      SCRNBTCH
+//* PURPOSE:  NIGHTLY RECRUITING SCREENING BATCH WINDOW.
+//*           STEP010 READS THE DAY'S CANDIDATE EXTRACT AND RUNS
+//*           STAGE 1 SCREENING (AGE 20-40), PRODUCING THE DAILY
+//*           REPORT, THE AUDIT-TRAIL HISTORY ENTRY, THE STAGE-1
+//*           PASS FILE, AND THE ATS INTERFACE EXTRACT.
+//*           STEP020 RUNS STAGE 2 SCREENING AGAINST THE STAGE-1
+//*           PASS FILE STEP010 PRODUCED.
+//*           STEP030 REBUILDS THE MONTHLY PASS-RATE REPORT FROM
+//*           THE ACCUMULATED HISTORY FILE.
+//*           STEP020 AND STEP030 ARE CONDITION-CODE GATED ON
+//*           STEP010 SO A FAILED INTAKE DOES NOT LET STAGE 2
+//*           SCREEN, OR THE REPORT SUMMARIZE, AN INCOMPLETE DAY.
+//*
+//* MODIFICATION HISTORY:
+//*   08/09/2026  RD  ORIGINAL JOB STREAM.
+//*****************************************************************
+//*
+//         SET SCRNYYYY=2026,SCRNMM=08
+//*
+//STEP010  EXEC PGM=INPUT2ANGKA
+//STEPLIB  DD   DSN=HR.SCRN.LOADLIB,DISP=SHR
+//CANDFILE DD   DSN=HR.SCRN.CANDFILE(0),DISP=SHR
+//SCRNRPT  DD   DSN=HR.SCRN.SCRNRPT(+1),
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5),RLSE)
+//CKPTFILE DD   DSN=HR.SCRN.CKPTFILE,DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1),RLSE)
+//SCRNHIST DD   DSN=HR.SCRN.SCRNHIST,DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(5,5),RLSE)
+//PASS1FILE DD  DSN=&&PASS1FILE,DISP=(NEW,PASS,DELETE),
+//              SPACE=(TRK,(5,5),RLSE)
+//ATSIFACE DD   DSN=HR.SCRN.ATSIFACE(+1),
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=STAGE2SCR,COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=HR.SCRN.LOADLIB,DISP=SHR
+//PASS1FILE DD  DSN=&&PASS1FILE,DISP=(OLD,DELETE,DELETE)
+//STG2RPT  DD   DSN=HR.SCRN.STG2RPT(+1),
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=PASSRATE,COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=HR.SCRN.LOADLIB,DISP=SHR
+//SCRNHIST DD   DSN=HR.SCRN.SCRNHIST,DISP=SHR
+//PASSRRPT DD   DSN=HR.SCRN.PASSRRPT(+1),
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(1,1),RLSE)
+//SYSIN    DD   *
+&SCRNYYYY.
+&SCRNMM.
+/*
+//SYSOUT   DD   SYSOUT=*
