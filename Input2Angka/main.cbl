@@ -1,35 +1,545 @@
-      ******************************************************************
-      * Author: Ramadhan
-      * Date: Fri, Nov 25 2022
-      * Purpose: Membuat Program Penjumlahan 2 Angka
-      * Tectonics: cobc
-      ******************************************************************
-
-      ******************************************************************
-      * Deskripsi Soal :
-      * Sebuah perusahaan membuka lowongan pekerjaan dengan syarat calon karyawan tersebut diatas 20 tahun maksimal 40 tahun, 
-      * apabila calon karyawan memenuhi kriteria tersebut maka akan lulus pada tahap pertama, jika tidak maka gagal.
-      ******************************************************************
-      
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. INPUT2ANGKA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       77 ANGKA1 PIC 999.
-       77 ANGKA2 PIC 999.
-       77 HASIL PIC 999.
-
-       PROCEDURE DIVISION.
-
-       DISPLAY "Masukkan Angka ke-1".
-       ACCEPT ANGKA1.
-
-       DISPLAY "Masukkan Angka ke-2".
-       ACCEPT ANGKA2.
-
-       ADD ANGKA1 ANGKA2 GIVING HASIL
-       DISPLAY "Hasil penjumlahannya adalah = " HASIL.
-
-       STOP RUN.
-       END PROGRAM INPUT2ANGKA.
+000010******************************************************************
+000020* Author: Ramadhan
+000030* Date: Fri, Nov 25 2022
+000040* Purpose: Membuat Program Penjumlahan 2 Angka
+000050* Tectonics: cobc
+000060******************************************************************
+000070* Modification History:
+000080*   11/25/2022  RD  Original program - ACCEPTed two numbers from
+000090*                   the console and DISPLAYed their sum.
+000100*   07/20/2026  RD  HR now sends a daily batch of applicants
+000110*                   instead of one at a time, so ANGKA1/ANGKA2 no
+000120*                   longer come from ACCEPT - the program now
+000130*                   reads CANDIDATE-FILE and loops through every
+000140*                   record in one run.
+000150*   07/22/2026  RD  HASIL retired.  The header comment always
+000160*                   promised an age screen (pass 20-40, fail
+000170*                   otherwise) but the code only ever added two
+000180*                   numbers together.  CAND-STAGE1-RESULT is now
+000190*                   set by the actual age comparison.
+000200*   07/24/2026  RD  Added SCREENING-REPORT - one detail line per
+000210*                   candidate plus a pass/fail/total footer, so
+000220*                   management gets a hard copy of the batch
+000230*                   instead of a scrolling console.
+000240*   07/27/2026  RD  CAND-AGE is now edit-checked before it is
+000250*                   used - non-numeric or out-of-range (negative
+000260*                   or over 150) ages are rejected and flagged on
+000270*                   the report instead of screening on a bad
+000280*                   value.
+000290*   07/29/2026  RD  Added checkpoint/restart - CHECKPOINT-FILE
+000300*                   is rewritten every few candidates so a job
+000310*                   that abends partway through the daily batch
+000320*                   can be resubmitted and pick up where it left
+000330*                   off instead of rescreening candidates that
+000340*                   already got a decision.
+000350*   08/03/2026  RD  Added SCREENING-HISTORY-FILE - every decision
+000360*                   is now appended with the run date, the age
+000370*                   used, and the result, so a disputed outcome
+000380*                   can be reconstructed for HR compliance.
+000390*   08/05/2026  RD  Candidate record layout moved out to the
+000400*                   CANDREC copybook (adds birthdate) so later
+000410*                   screening stages can share it.
+000420*   08/06/2026  RD  Added STAGE1-PASS-FILE - candidates marked
+000430*                   PASS are now written to a file the stage-2
+000440*                   screening job step reads, chaining the two
+000450*                   stages instead of leaving stage 2 manual.
+000460*   08/08/2026  RD  History record layout moved out to the
+000470*                   HISTREC copybook now that PASSRATE also
+000480*                   reads the history file.
+000490*   08/08/2026  RD  Added ATS-INTERFACE-FILE - candidates who
+000500*                   pass stage 1 are now written to a fixed-
+000510*                   format interface file for the ATS load job,
+000520*                   instead of only a console DISPLAY line.
+000530*   08/09/2026  RD  Restart fix - SCREENING-REPORT, STAGE1-PASS-
+000540*                   FILE and ATS-INTERFACE-FILE are now opened
+000550*                   EXTEND (not OUTPUT) whenever the checkpoint
+000560*                   shows candidates to skip, so a restarted run
+000570*                   no longer truncates work an earlier, abended
+000580*                   run already produced.  The checkpoint record
+000590*                   now also carries the running pass/fail/reject
+000600*                   counts, so the footer totals reconcile across
+000610*                   a restart instead of only reflecting the
+000620*                   current run segment.  Also dropped the
+000630*                   unreachable "negative age" branch in
+000640*                   2110-VALIDATE-CANDIDATE now that CAND-AGE is
+000650*                   unsigned - see CANDREC modification history.
+000660*   08/09/2026  RD  CHECKPOINT-FILE is now rewritten after every
+000670*                   candidate instead of every five - the wider
+000680*                   interval let an abend between checkpoints
+000690*                   duplicate the report/history/pass-file/ATS
+000700*                   entries for the candidates decided since the
+000710*                   last checkpoint once the run was restarted.
+000720*                   CANDIDATE-FILE now also gets its open status
+000730*                   checked, failing the job with RETURN-CODE 16
+000740*                   if it will not open, so a JCL step relying on
+000750*                   the condition code actually sees the failure.
+000760*                   The history entry for a rejected (bad-data)
+000770*                   candidate is now logged as REJT with the
+000780*                   reject reason, not as FAIL, so it can no
+000790*                   longer be mistaken for a candidate who was
+000800*                   actually screened and failed the age test -
+000810*                   see HISTREC modification history.
+000820******************************************************************
+000830
+000840******************************************************************
+000850* Deskripsi Soal :
+000860* Sebuah perusahaan membuka lowongan pekerjaan dengan syarat calon karyawan tersebut diatas 20 tahun maksimal 40 tahun,
+000870* apabila calon karyawan memenuhi kriteria tersebut maka akan lulus pada tahap pertama, jika tidak maka gagal.
+000880******************************************************************
+000890
+000900 IDENTIFICATION DIVISION.
+000910 PROGRAM-ID. INPUT2ANGKA.
+000920
+000930 ENVIRONMENT DIVISION.
+000940 INPUT-OUTPUT SECTION.
+000950 FILE-CONTROL.
+000960     SELECT CANDIDATE-FILE ASSIGN TO "CANDFILE"
+000970         ORGANIZATION IS LINE SEQUENTIAL
+000980         FILE STATUS IS FS-CANDIDATE-FILE.
+000990
+001000     SELECT SCREENING-REPORT ASSIGN TO "SCRNRPT"
+001010         ORGANIZATION IS LINE SEQUENTIAL
+001020         FILE STATUS IS FS-SCREENING-REPORT.
+001030
+001040     SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+001050         ORGANIZATION IS LINE SEQUENTIAL
+001060         FILE STATUS IS FS-CHECKPOINT-FILE.
+001070
+001080     SELECT SCREENING-HISTORY-FILE ASSIGN TO "SCRNHIST"
+001090         ORGANIZATION IS LINE SEQUENTIAL
+001100         FILE STATUS IS FS-SCREENING-HISTORY.
+001110
+001120     SELECT STAGE1-PASS-FILE ASSIGN TO "PASS1FILE"
+001130         ORGANIZATION IS LINE SEQUENTIAL
+001140         FILE STATUS IS FS-STAGE1-PASS-FILE.
+001150
+001160     SELECT ATS-INTERFACE-FILE ASSIGN TO "ATSIFACE"
+001170         ORGANIZATION IS LINE SEQUENTIAL
+001180         FILE STATUS IS FS-ATS-INTERFACE.
+001190
+001200 DATA DIVISION.
+001210 FILE SECTION.
+001220 FD  CANDIDATE-FILE
+001230     LABEL RECORDS ARE STANDARD.
+001240 COPY CANDREC.
+001250
+001260 FD  SCREENING-REPORT
+001270     LABEL RECORDS ARE STANDARD.
+001280 01  REPORT-LINE                      PIC X(80).
+001290
+001300 FD  CHECKPOINT-FILE
+001310     LABEL RECORDS ARE STANDARD.
+001320 01  CHECKPOINT-LINE.
+001330     05  CKPT-RECORDS-READ            PIC 9(07).
+001340     05  CKPT-PASS-COUNT              PIC 9(07).
+001350     05  CKPT-FAIL-COUNT              PIC 9(07).
+001360     05  CKPT-REJECT-COUNT            PIC 9(07).
+001370
+001380 FD  SCREENING-HISTORY-FILE
+001390     LABEL RECORDS ARE STANDARD.
+001400 01  HISTORY-LINE                     PIC X(80).
+001410
+001420 FD  STAGE1-PASS-FILE
+001430     LABEL RECORDS ARE STANDARD.
+001440 01  STAGE1-PASS-LINE                 PIC X(80).
+001450
+001460 FD  ATS-INTERFACE-FILE
+001470     LABEL RECORDS ARE STANDARD.
+001480 01  ATS-LINE                         PIC X(80).
+001490
+001500 WORKING-STORAGE SECTION.
+001510
+001520 01  FS-CANDIDATE-FILE                PIC X(02).
+001530     88  FS-CANDIDATE-OK                  VALUE "00".
+001540 01  FS-SCREENING-REPORT              PIC X(02).
+001550 01  FS-CHECKPOINT-FILE               PIC X(02).
+001560     88  FS-CKPT-OK                      VALUE "00".
+001570     88  FS-CKPT-NOT-FOUND                VALUE "35".
+001580 01  FS-SCREENING-HISTORY             PIC X(02).
+001590 01  FS-STAGE1-PASS-FILE              PIC X(02).
+001600 01  FS-ATS-INTERFACE                 PIC X(02).
+001610
+001620 01  SW-CANDIDATE-EOF                 PIC X(01)   VALUE "N".
+001630     88  CANDIDATE-EOF                    VALUE "Y".
+001640
+001650 01  SW-VALID-CANDIDATE               PIC X(01)   VALUE "Y".
+001660     88  CANDIDATE-IS-VALID               VALUE "Y".
+001670     88  CANDIDATE-IS-INVALID             VALUE "N".
+001680
+001690 01  CT-RECORDS-READ             PIC 9(07) COMP VALUE ZERO.
+001700 01  CT-PASS-COUNT                PIC 9(07) COMP VALUE ZERO.
+001710 01  CT-FAIL-COUNT                PIC 9(07) COMP VALUE ZERO.
+001720 01  CT-REJECT-COUNT              PIC 9(07) COMP VALUE ZERO.
+001730 01  CT-SKIP-COUNT                 PIC 9(07) COMP VALUE ZERO.
+001740 01  CT-SKIP-INDEX                 PIC 9(07) COMP VALUE ZERO.
+001750
+001760 01  WK-REJECT-REASON                 PIC X(20)   VALUE SPACES.
+001770
+001780 01  WK-TODAY                         PIC 9(08).
+001790 01  WK-RUN-DATE.
+001800     05  WK-RUN-YYYY                  PIC 9(04).
+001810     05  WK-RUN-MM                    PIC 9(02).
+001820     05  WK-RUN-DD                    PIC 9(02).
+001830
+001840* ------------------------------------------------------------ *
+001850*  SCREENING HISTORY / AUDIT ENTRY LAYOUT                       *
+001860* ------------------------------------------------------------ *
+001870 COPY HISTREC.
+001880
+001890* ------------------------------------------------------------ *
+001900*  ATS INTERFACE RECORD LAYOUT                                  *
+001910*    Fixed-format handoff to the applicant-tracking system -    *
+001920*    one line per candidate who passes tahap pertama.           *
+001930* ------------------------------------------------------------ *
+001940 01  ATS-RECORD.
+001950     05  ATS-CAND-ID                  PIC X(10).
+001960     05  ATS-CAND-NAME                PIC X(30).
+001970     05  ATS-CAND-AGE                 PIC 9(03).
+001980     05  ATS-DECISION-DATE.
+001990         10  ATS-DECISION-YYYY        PIC 9(04).
+002000         10  ATS-DECISION-MM          PIC 9(02).
+002010         10  ATS-DECISION-DD          PIC 9(02).
+002020     05  FILLER                       PIC X(29).
+002030
+002040 01  RPT-HEADING-1.
+002050     05  FILLER                       PIC X(30)
+002060             VALUE "TAHAP PERTAMA SCREENING REPORT".
+002070     05  FILLER                       PIC X(50)   VALUE SPACES.
+002080
+002090 01  RPT-HEADING-2.
+002100     05  FILLER                       PIC X(10)   VALUE "CAND ID".
+002110     05  FILLER                       PIC X(32)   VALUE "NAME".
+002120     05  FILLER                       PIC X(06)   VALUE "AGE".
+002130     05  FILLER                       PIC X(10)   VALUE "RESULT".
+002140     05  FILLER                       PIC X(22)   VALUE "REMARKS".
+002150
+002160 01  RPT-DETAIL-LINE.
+002170     05  RPT-D-ID                     PIC X(10).
+002180     05  RPT-D-NAME                   PIC X(32).
+002190     05  RPT-D-AGE                    PIC ZZ9.
+002200     05  FILLER                       PIC X(03)   VALUE SPACES.
+002210     05  RPT-D-RESULT                 PIC X(10).
+002220     05  RPT-D-REMARKS                PIC X(22).
+002230
+002240 01  RPT-FOOTER-1.
+002250     05  FILLER                       PIC X(24)
+002260             VALUE "TOTAL APPLICANTS  . . .".
+002270     05  RPT-F-TOTAL                  PIC ZZZ,ZZ9.
+002280
+002290 01  RPT-FOOTER-2.
+002300     05  FILLER                       PIC X(24)
+002310             VALUE "TOTAL PASSED      . . .".
+002320     05  RPT-F-PASS                   PIC ZZZ,ZZ9.
+002330
+002340 01  RPT-FOOTER-3.
+002350     05  FILLER                       PIC X(24)
+002360             VALUE "TOTAL FAILED      . . .".
+002370     05  RPT-F-FAIL                   PIC ZZZ,ZZ9.
+002380
+002390 01  RPT-FOOTER-4.
+002400     05  FILLER                       PIC X(24)
+002410             VALUE "TOTAL REJECTED    . . .".
+002420     05  RPT-F-REJECT                 PIC ZZZ,ZZ9.
+002430
+002440 PROCEDURE DIVISION.
+002450
+002460 0000-MAINLINE.
+002470     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002480     PERFORM 2000-PROCESS-CANDIDATES THRU 2000-EXIT
+002490         UNTIL CANDIDATE-EOF.
+002500     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002510     STOP RUN.
+002520
+002530 1000-INITIALIZE.
+002540     ACCEPT WK-TODAY FROM DATE YYYYMMDD.
+002550     MOVE WK-TODAY TO WK-RUN-DATE.
+002560
+002570     OPEN INPUT CANDIDATE-FILE.
+002580     IF NOT FS-CANDIDATE-OK
+002590         DISPLAY "INPUT2ANGKA - CANDIDATE-FILE OPEN FAILED, "
+002600                 "STATUS = " FS-CANDIDATE-FILE
+002610         MOVE 16 TO RETURN-CODE
+002620         STOP RUN
+002630     END-IF.
+002640
+002650     PERFORM 1100-GET-CHECKPOINT THRU 1100-EXIT.
+002660
+002670     IF CT-SKIP-COUNT IS GREATER THAN ZERO
+002680         OPEN EXTEND SCREENING-REPORT
+002690         OPEN EXTEND STAGE1-PASS-FILE
+002700         OPEN EXTEND ATS-INTERFACE-FILE
+002710     ELSE
+002720         OPEN OUTPUT SCREENING-REPORT
+002730         WRITE REPORT-LINE FROM RPT-HEADING-1
+002740         WRITE REPORT-LINE FROM RPT-HEADING-2
+002750         OPEN OUTPUT STAGE1-PASS-FILE
+002760         OPEN OUTPUT ATS-INTERFACE-FILE
+002770     END-IF.
+002780
+002790     OPEN EXTEND SCREENING-HISTORY-FILE.
+002800     IF FS-SCREENING-HISTORY IS NOT EQUAL TO "00"
+002810         CLOSE SCREENING-HISTORY-FILE
+002820         OPEN OUTPUT SCREENING-HISTORY-FILE
+002830     END-IF.
+002840
+002850     IF CT-SKIP-COUNT IS GREATER THAN ZERO
+002860         PERFORM 1200-SKIP-COMPLETED-RECORDS THRU 1200-EXIT
+002870     END-IF.
+002880
+002890 1000-EXIT.
+002900     EXIT.
+002910
+002920******************************************************************
+002930* 1100-GET-CHECKPOINT                                           *
+002940*   Reads the checkpoint left by a prior, abended run of this   *
+002950*   same batch, if any, and restores how many candidates it     *
+002960*   already decided and how those decisions came out, so the    *
+002970*   report/history/interface files and their footer totals can  *
+002980*   pick up where that run left off.                             *
+002990******************************************************************
+003000 1100-GET-CHECKPOINT.
+003010     MOVE ZERO TO CT-SKIP-COUNT.
+003020     OPEN INPUT CHECKPOINT-FILE.
+003030     IF FS-CKPT-NOT-FOUND
+003040         GO TO 1100-EXIT
+003050     END-IF.
+003060     IF NOT FS-CKPT-OK
+003070         GO TO 1100-EXIT
+003080     END-IF.
+003090
+003100     READ CHECKPOINT-FILE
+003110         AT END
+003120             GO TO 1100-CLOSE
+003130     END-READ.
+003140     MOVE CKPT-RECORDS-READ TO CT-SKIP-COUNT.
+003150     MOVE CKPT-PASS-COUNT TO CT-PASS-COUNT.
+003160     MOVE CKPT-FAIL-COUNT TO CT-FAIL-COUNT.
+003170     MOVE CKPT-REJECT-COUNT TO CT-REJECT-COUNT.
+003180
+003190 1100-CLOSE.
+003200     CLOSE CHECKPOINT-FILE.
+003210
+003220 1100-EXIT.
+003230     EXIT.
+003240
+003250******************************************************************
+003260* 1200-SKIP-COMPLETED-RECORDS                                   *
+003270*   Discards the candidates a prior run already decided, so     *
+003280*   this run does not screen them a second time.                *
+003290******************************************************************
+003300 1200-SKIP-COMPLETED-RECORDS.
+003310     PERFORM 1210-SKIP-ONE-RECORD THRU 1210-EXIT
+003320         VARYING CT-SKIP-INDEX FROM 1 BY 1
+003330         UNTIL CT-SKIP-INDEX IS GREATER THAN CT-SKIP-COUNT
+003340            OR CANDIDATE-EOF.
+003350
+003360 1200-EXIT.
+003370     EXIT.
+003380
+003390 1210-SKIP-ONE-RECORD.
+003400     READ CANDIDATE-FILE
+003410         AT END
+003420             SET CANDIDATE-EOF TO TRUE
+003430         NOT AT END
+003440             ADD 1 TO CT-RECORDS-READ
+003450     END-READ.
+003460
+003470 1210-EXIT.
+003480     EXIT.
+003490
+003500******************************************************************
+003510* 1600-WRITE-CHECKPOINT                                         *
+003520*   Records how many candidates have been fully processed, and  *
+003530*   the running pass/fail/reject counts as of that point, so a  *
+003540*   restart can skip straight past them and still print totals  *
+003550*   that reconcile with what actually made it to the files.     *
+003560*   Written after every candidate (not just every few) so an    *
+003570*   abend can never leave SCREENING-REPORT, SCREENING-HISTORY-  *
+003580*   FILE, STAGE1-PASS-FILE or ATS-INTERFACE-FILE holding a       *
+003590*   record for a candidate the checkpoint does not yet know      *
+003600*   about - that gap was what let a restart reprocess and        *
+003610*   duplicate the last few candidates of the prior run.          *
+003620******************************************************************
+003630 1600-WRITE-CHECKPOINT.
+003640     CLOSE CHECKPOINT-FILE.
+003650     OPEN OUTPUT CHECKPOINT-FILE.
+003660     MOVE CT-RECORDS-READ TO CKPT-RECORDS-READ.
+003670     MOVE CT-PASS-COUNT TO CKPT-PASS-COUNT.
+003680     MOVE CT-FAIL-COUNT TO CKPT-FAIL-COUNT.
+003690     MOVE CT-REJECT-COUNT TO CKPT-REJECT-COUNT.
+003700     WRITE CHECKPOINT-LINE.
+003710     CLOSE CHECKPOINT-FILE.
+003720
+003730 1600-EXIT.
+003740     EXIT.
+003750
+003760 2000-PROCESS-CANDIDATES.
+003770     READ CANDIDATE-FILE
+003780         AT END
+003790             SET CANDIDATE-EOF TO TRUE
+003800             GO TO 2000-EXIT
+003810     END-READ.
+003820     ADD 1 TO CT-RECORDS-READ.
+003830
+003840     PERFORM 2100-SCREEN-CANDIDATE THRU 2100-EXIT.
+003850     PERFORM 2200-WRITE-REPORT-LINE THRU 2200-EXIT.
+003860     PERFORM 2300-WRITE-HISTORY-ENTRY THRU 2300-EXIT.
+003870     IF CAND-STAGE1-PASS
+003880         PERFORM 2400-WRITE-STAGE1-PASS THRU 2400-EXIT
+003890         PERFORM 2500-WRITE-ATS-RECORD THRU 2500-EXIT
+003900     END-IF.
+003910
+003920     PERFORM 1600-WRITE-CHECKPOINT THRU 1600-EXIT.
+003930
+003940 2000-EXIT.
+003950     EXIT.
+003960
+003970******************************************************************
+003980* 2100-SCREEN-CANDIDATE                                         *
+003990*   Validates the candidate first; only a valid age is compared *
+004000*   against the 20-40 tahap pertama range.                      *
+004010******************************************************************
+004020 2100-SCREEN-CANDIDATE.
+004030     MOVE SPACES TO WK-REJECT-REASON.
+004040     PERFORM 2110-VALIDATE-CANDIDATE THRU 2110-EXIT.
+004050
+004060     IF CANDIDATE-IS-INVALID
+004070         SET CAND-STAGE1-FAIL TO TRUE
+004080         ADD 1 TO CT-REJECT-COUNT
+004090         GO TO 2100-EXIT
+004100     END-IF.
+004110
+004120     IF CAND-AGE IS GREATER THAN OR EQUAL TO 20
+004130        AND CAND-AGE IS LESS THAN OR EQUAL TO 40
+004140         SET CAND-STAGE1-PASS TO TRUE
+004150         ADD 1 TO CT-PASS-COUNT
+004160     ELSE
+004170         SET CAND-STAGE1-FAIL TO TRUE
+004180         ADD 1 TO CT-FAIL-COUNT
+004190     END-IF.
+004200
+004210 2100-EXIT.
+004220     EXIT.
+004230
+004240******************************************************************
+004250* 2110-VALIDATE-CANDIDATE                                       *
+004260*   Rejects an age that is not numeric (a leading "-" included) *
+004270*   or is over 150, instead of letting a bad keystroke silently *
+004280*   screen wrong.  CAND-AGE is unsigned, so a numeric value can  *
+004290*   never test negative here.                                    *
+004300******************************************************************
+004310 2110-VALIDATE-CANDIDATE.
+004320     SET CANDIDATE-IS-VALID TO TRUE.
+004330
+004340     IF CAND-AGE-X IS NOT NUMERIC
+004350         SET CANDIDATE-IS-INVALID TO TRUE
+004360         MOVE "NON-NUMERIC AGE" TO WK-REJECT-REASON
+004370         GO TO 2110-EXIT
+004380     END-IF.
+004390
+004400     IF CAND-AGE IS GREATER THAN 150
+004410         SET CANDIDATE-IS-INVALID TO TRUE
+004420         MOVE "AGE OUT OF RANGE" TO WK-REJECT-REASON
+004430         GO TO 2110-EXIT
+004440     END-IF.
+004450
+004460 2110-EXIT.
+004470     EXIT.
+004480
+004490 2200-WRITE-REPORT-LINE.
+004500     MOVE SPACES TO RPT-DETAIL-LINE.
+004510     MOVE CAND-ID TO RPT-D-ID.
+004520     MOVE CAND-NAME TO RPT-D-NAME.
+004530     IF CANDIDATE-IS-VALID
+004540         MOVE CAND-AGE TO RPT-D-AGE
+004550     ELSE
+004560         MOVE ZERO TO RPT-D-AGE
+004570     END-IF.
+004580     MOVE CAND-STAGE1-RESULT TO RPT-D-RESULT.
+004590     MOVE WK-REJECT-REASON TO RPT-D-REMARKS.
+004600     WRITE REPORT-LINE FROM RPT-DETAIL-LINE.
+004610
+004620 2200-EXIT.
+004630     EXIT.
+004640
+004650******************************************************************
+004660* 2300-WRITE-HISTORY-ENTRY                                      *
+004670*   Appends a dated audit entry - candidate id, the age used,   *
+004680*   and the decision - for HR compliance.  A candidate rejected *
+004690*   for bad input data is logged as REJT, not FAIL, and carries *
+004700*   the reject reason, so a disputed outcome can be told apart  *
+004710*   from a candidate who was actually screened and failed the   *
+004720*   20-40 age test.                                              *
+004730******************************************************************
+004740 2300-WRITE-HISTORY-ENTRY.
+004750     MOVE SPACES TO HIST-RECORD.
+004760     MOVE WK-RUN-DATE TO HIST-RUN-DATE.
+004770     MOVE CAND-ID TO HIST-CAND-ID.
+004780     IF CANDIDATE-IS-VALID
+004790         MOVE CAND-AGE TO HIST-AGE
+004800         MOVE CAND-STAGE1-RESULT TO HIST-STAGE1-RESULT
+004810     ELSE
+004820         MOVE ZERO TO HIST-AGE
+004830         MOVE "REJT" TO HIST-STAGE1-RESULT
+004840         MOVE WK-REJECT-REASON TO HIST-REJECT-REASON
+004850     END-IF.
+004860     WRITE HISTORY-LINE FROM HIST-RECORD.
+004870
+004880 2300-EXIT.
+004890     EXIT.
+004900
+004910******************************************************************
+004920* 2400-WRITE-STAGE1-PASS                                        *
+004930*   Chains the candidates who passed tahap pertama to the       *
+004940*   stage-2 screening job step.                                 *
+004950******************************************************************
+004960 2400-WRITE-STAGE1-PASS.
+004970     WRITE STAGE1-PASS-LINE FROM CANDIDATE-RECORD.
+004980
+004990 2400-EXIT.
+005000     EXIT.
+005010
+005020******************************************************************
+005030* 2500-WRITE-ATS-RECORD                                         *
+005040*   Hands a passed candidate to the ATS load job as a fixed-    *
+005050*   format record instead of a console DISPLAY line.            *
+005060******************************************************************
+005070 2500-WRITE-ATS-RECORD.
+005080     MOVE SPACES TO ATS-RECORD.
+005090     MOVE CAND-ID TO ATS-CAND-ID.
+005100     MOVE CAND-NAME TO ATS-CAND-NAME.
+005110     MOVE CAND-AGE TO ATS-CAND-AGE.
+005120     MOVE WK-RUN-DATE TO ATS-DECISION-DATE.
+005130     WRITE ATS-LINE FROM ATS-RECORD.
+005140
+005150 2500-EXIT.
+005160     EXIT.
+005170
+005180 9000-TERMINATE.
+005190     MOVE CT-RECORDS-READ TO RPT-F-TOTAL.
+005200     MOVE CT-PASS-COUNT TO RPT-F-PASS.
+005210     MOVE CT-FAIL-COUNT TO RPT-F-FAIL.
+005220     MOVE CT-REJECT-COUNT TO RPT-F-REJECT.
+005230     WRITE REPORT-LINE FROM RPT-FOOTER-1.
+005240     WRITE REPORT-LINE FROM RPT-FOOTER-2.
+005250     WRITE REPORT-LINE FROM RPT-FOOTER-3.
+005260     WRITE REPORT-LINE FROM RPT-FOOTER-4.
+005270
+005280* The batch ran to completion, so there is nothing left for a
+005290* restart to skip - reset the checkpoint for the next run.
+005300     OPEN OUTPUT CHECKPOINT-FILE.
+005310     MOVE ZERO TO CKPT-RECORDS-READ CKPT-PASS-COUNT
+005320                  CKPT-FAIL-COUNT CKPT-REJECT-COUNT.
+005330     WRITE CHECKPOINT-LINE.
+005340     CLOSE CHECKPOINT-FILE.
+005350
+005360     CLOSE CANDIDATE-FILE.
+005370     CLOSE SCREENING-REPORT.
+005380     CLOSE SCREENING-HISTORY-FILE.
+005390     CLOSE STAGE1-PASS-FILE.
+005400     CLOSE ATS-INTERFACE-FILE.
+005410
+005420 9000-EXIT.
+005430     EXIT.
+005440
+005450 END PROGRAM INPUT2ANGKA.
